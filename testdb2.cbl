@@ -1,151 +1,1032 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TEST DB2.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTDB2.
       *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
       *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
       *            OF THE ABOVE INSTALLACTION ONLY.
       *DATE-WRITTEN.  09/12/19.
       *DATE-COMPLETED.
       **************************CC109**********************************
-       
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.       IBM-370.
+       OBJECT-COMPUTER.       IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OUT ASSIGN TO OUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * REQ 005 - DAILY TRANSACTION INPUT DRIVING THIS JOB. ONE RECORD *
+      * CARRIES THE ROG/ITEM/UPC/AD-SELECT KEY USED BY EVERY STEP FROM *
+      * 1000-INITIALIZE-PARA THROUGH 6000-INSERT-TABLE.                *
+      ******************************************************************
+       FD  INFILE
+           RECORDING MODE IS F.
+       01  INFILE-REC.
+           05  IF-ROG                  PIC X(4).
+           05  IF-CORP-ITEM-CD         PIC X(14).
+           05  IF-UNIT-TYPE            PIC X(2).
+           05  IF-UPC-MANUF            PIC X(5).
+           05  IF-UPC-SALES            PIC X(5).
+           05  IF-UPC-COUNTRY          PIC X(3).
+           05  IF-UPC-SYSTEM           PIC X(1).
+           05  IF-AD-SELECT            PIC X(4).
+           05  IF-CORP                 PIC X(3).
+           05  IF-USERID               PIC X(8).
+           05  IF-COUNTRY-CD           PIC X(3).
+           05  FILLER                  PIC X(48).
+
+      ******************************************************************
+      * REQ 005 - EXCEPTION/SUMMARY REPORT. EVERY REPORT SECTION IN    *
+      * THIS PROGRAM (FOOD STAMP DISCREPANCY/EXCLUDED, UPC XREF, AD-   *
+      * PLAN SKIPS, REGION AMBIGUITY) WRITES HERE, AND THE RUN SUMMARY *
+      * FROM 6000-FINAL-COUNT CLOSES IT OUT.                           *
+      ******************************************************************
+       FD  OUT
+           RECORDING MODE IS F.
+       01  OUT-REC                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * DB2 STANDARD SQLCA                                             *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      ******************************************************************
+      * HOST VARIABLES - GENERAL KEYS                                  *
+      ******************************************************************
+       01  WS-HOST-VARIABLES.
+           05  X-ROG                   PIC X(4).
+           05  MEX7-CORP-ITEM-CD       PIC X(14).
+           05  JUI-UNIT-TYPE           PIC X(2).
+           05  HV-UPC-MANUF            PIC X(5).
+           05  HV-UPC-SALES            PIC X(5).
+           05  HV-UPC-COUNTRY          PIC X(3).
+           05  HV-UPC-SYSTEM           PIC X(1).
+           05  HV-UNIT-TYPE            PIC X(2).
+           05  HV-AD-SELECT            PIC X(4).
+           05  HV-CORP                 PIC X(3).
+           05  HV-UPCCNT               PIC S9(9) COMP.
+           05  FD-STMP                 PIC X(1).
+           05  XF-USERID               PIC X(8).
+           05  PRX-COUNTRY-CD          PIC X(3).
+           05  RTL-USERID              PIC X(8).
+
+      ******************************************************************
+      * FOOD STAMP REPORT WORK AREAS (REQ 000 / REQ 009)               *
+      ******************************************************************
+       01  WS-FOODSTMP-FIELDS.
+           05  HV-TABX-FD-STMP         PIC X(1).
+           05  HV-TABS-FD-STMP         PIC X(1).
+           05  HV-STATUS-RUPC          PIC X(1).
+           05  WS-FOODSTMP-DISC-CNT    PIC S9(9) COMP VALUE 0.
+           05  WS-FOODSTMP-EXCL-CNT    PIC S9(9) COMP VALUE 0.
+
+      ******************************************************************
+      * REPORT LINE LAYOUTS (WRITTEN TO OUT)                           *
+      ******************************************************************
+       01  WS-RPT-TITLE-LINE           PIC X(132).
+       01  WS-RPT-BLANK-LINE           PIC X(132) VALUE SPACES.
+       01  WS-RPT-DASH-LINE            PIC X(132)
+               VALUE ALL '-'.
+       01  WS-RPT-DISC-LINE.
+           05  FILLER                  PIC X(10) VALUE 'DISCREP - '.
+           05  RPT-DISC-ROG            PIC X(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-DISC-ITEM           PIC X(14).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-DISC-UNIT           PIC X(2).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-DISC-TABX-STMP      PIC X(1).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-DISC-TABS-STMP      PIC X(1).
+           05  FILLER                  PIC X(92) VALUE SPACES.
+       01  WS-RPT-EXCL-LINE.
+           05  FILLER                  PIC X(10) VALUE 'EXCLUDE - '.
+           05  RPT-EXCL-ROG            PIC X(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-EXCL-ITEM           PIC X(14).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-EXCL-UNIT           PIC X(2).
+           05  FILLER                  PIC X(98) VALUE SPACES.
+
+      ******************************************************************
+      * REQ 001 - WAREHOUSE REGION GROUP (WRG) LIST.                   *
+      * VARIABLE-LENGTH REPLACEMENT FOR THE OLD WRG-WRG01..WRG-WRG12   *
+      * DISCRETE FIELDS. 1002-LOAD-WRG-LIST BELOW LOADS THIS FROM THE  *
+      * WRG TABLE FOR :XF-USERID, APPENDING INTO WS-WRG-GROUP AND      *
+      * COUNTING INTO WS-WRG-COUNT, SO A 13TH+ REGION GROUP IS JUST    *
+      * ANOTHER ROW IN THE TABLE INSTEAD OF A CODE CHANGE.             *
+      ******************************************************************
+       01  WS-WRG-LIST.
+           05  WS-WRG-COUNT            PIC S9(4) COMP VALUE 0.
+           05  WS-WRG-MAX-COUNT        PIC S9(4) COMP VALUE 100.
+           05  WS-WRG-FETCH-ROG        PIC X(4).
+           05  WS-WRG-GROUP OCCURS 0 TO 100 TIMES
+                   DEPENDING ON WS-WRG-COUNT
+                   INDEXED BY WRG-IDX
+                   PIC X(4).
+
+      ******************************************************************
+      * DYNAMIC SQL WORK AREA FOR THE 1000-INITIALIZE-PARA USER/REGION *
+      * LOOKUP - THE IN-LIST PREDICATE IS BUILT AT RUN TIME FROM       *
+      * WS-WRG-GROUP SO THE NUMBER OF REGION GROUPS IS NOT COMPILED IN.*
+      ******************************************************************
+      ******************************************************************
+      * REQ 002 - COUPON PURGE / COUPON_HIST ARCHIVE WORK AREA.        *
+      ******************************************************************
+      ******************************************************************
+      * REQ 008 - AMBIGUOUS-REGION AUDIT WORK AREAS. THE MERT/CORO JOIN*
+      * IN 1000-INITIALIZE-PARA USES A SINGLE FETCH TO PICK ONE RGT.ROG*
+      * PER USERID; THIS AUDIT RUNS THE SAME JOIN WITHOUT THAT         *
+      * RESTRICTION AND FLAGS EVERY USERID WITH MORE THAN ONE MATCH.   *
+      ******************************************************************
+       01  WS-REGION-AMBIG-FIELDS.
+           05  HV-AMBIG-USERID         PIC X(8).
+           05  HV-AMBIG-COUNTRY        PIC X(3).
+           05  HV-AMBIG-ROG-CNT        PIC S9(9) COMP.
+           05  WS-REGION-AMBIG-CNT     PIC S9(9) COMP VALUE 0.
+       01  WS-RPT-AMBIG-LINE.
+           05  FILLER                  PIC X(10) VALUE 'AMBIG  - '.
+           05  RPT-AMBIG-USERID        PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'COUNTRY = '.
+           05  RPT-AMBIG-COUNTRY       PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE 'ROG COUNT = '.
+           05  RPT-AMBIG-ROG-CNT       PIC ZZZ9.
+           05  FILLER                  PIC X(79) VALUE SPACES.
+
+       01  WS-COUPON-FIELDS.
+           05  HV-POS-PROCESSED-IND    PIC X(1).
+           05  HV-PACS-ADPL-SEQ-NUM    PIC S9(9) COMP.
+           05  WS-COUPON-DEL-CNT       PIC S9(9) COMP VALUE 0.
+           05  WS-COUPON-HDR-SW        PIC X     VALUE 'N'.
+               88  WS-COUPON-HDR-WRITTEN          VALUE 'Y'.
+
+      ******************************************************************
+      * REQ 007 - AD-PLAN STATUS/EFFECTIVE-DATE VALIDATION AHEAD OF THE*
+      * COUPON PURGE. DATES ARE CARRIED AS 'YYYY-MM-DD' STRINGS, WHICH *
+      * COMPARE CORRECTLY WITH ORDINARY COBOL RELATIONAL OPERATORS.    *
+      ******************************************************************
+       01  WS-AD-PLAN-FIELDS.
+           05  HV-TODAY-DATE           PIC X(10).
+           05  HV-AD-STATUS-CD         PIC X(1).
+           05  HV-AD-STATUS-IND        PIC S9(4) COMP.
+           05  HV-AD-EFF-DT            PIC X(10).
+           05  HV-AD-EFF-IND           PIC S9(4) COMP.
+           05  HV-AD-END-DT            PIC X(10).
+           05  HV-AD-END-IND           PIC S9(4) COMP.
+           05  WS-AD-PLAN-SKIP-SW      PIC X     VALUE 'N'.
+               88  WS-AD-PLAN-SKIP               VALUE 'Y'.
+           05  WS-COUPON-SKIP-CNT      PIC S9(9) COMP VALUE 0.
+       01  WS-RPT-ADSKIP-LINE.
+           05  FILLER                  PIC X(10) VALUE 'AD SKIP - '.
+           05  RPT-ADSKIP-ROG          PIC X(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-ADSKIP-SEQ-NUM      PIC Z(9).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-ADSKIP-STATUS       PIC X(1).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-ADSKIP-EFF-DT       PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-ADSKIP-END-DT       PIC X(10).
+           05  FILLER                  PIC X(80) VALUE SPACES.
+
+      ******************************************************************
+      * REQ 003 - UPC CROSS-REFERENCE EXCEPTION EXTRACT WORK AREA.     *
+      ******************************************************************
+       01  WS-UPCXREF-FIELDS.
+           05  X-CORP-ITEM-CD          PIC X(14).
+           05  HV-RF-CORP-ITEM-CD      PIC X(14).
+           05  HV-RF-UPC-MANUF         PIC X(5).
+           05  HV-RF-UPC-SALES         PIC X(5).
+           05  HV-RF-UPC-COUNTRY       PIC X(3).
+           05  HV-RF-UPC-SYSTEM        PIC X(1).
+           05  WS-UPCXREF-CNT          PIC S9(9) COMP VALUE 0.
+           05  WS-SC-INS-CNT           PIC S9(9) COMP VALUE 0.
+           05  WS-UPCXREF-HDR-SW       PIC X     VALUE 'N'.
+               88  WS-UPCXREF-HDR-WRITTEN         VALUE 'Y'.
+
+      ******************************************************************
+      * REQ 005 - TRANSACTION READ LOOP / RUN SUMMARY WORK AREA.       *
+      ******************************************************************
+       01  WS-EOF-SWITCHES.
+           05  WS-INFILE-EOF-SW        PIC X     VALUE 'N'.
+               88  WS-INFILE-EOF                 VALUE 'Y'.
+       01  WS-RECS-READ                PIC S9(9) COMP VALUE 0.
+       01  WS-RPT-SUMMARY-LINE.
+           05  RPT-SUM-LABEL           PIC X(30).
+           05  RPT-SUM-VALUE           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91) VALUE SPACES.
+
+      ******************************************************************
+      * REQ 006 - CHECKPOINT/RESTART CONTROL. RESTART_CTL IS KEYED BY  *
+      * ROG/RUN_DATE/STEP_CD PLUS THE TRANSACTION'S ITEM-LEVEL KEY     *
+      * (CORP_ITEM_CD/UNIT_TYPE/UPC/AD_SELECT) SO A RERUN AFTER AN     *
+      * ABEND SKIPS ONLY THE EXACT INFILE RECORD ALREADY COMMITTED,    *
+      * NOT EVERY RECORD FOR THAT ROG ON THAT RUN DATE.                *
+      ******************************************************************
+       01  WS-RUN-DATE                 PIC 9(8) COMP.
+       01  WS-RESTART-FIELDS.
+           05  HV-RESTART-STEP-CD      PIC X(10).
+           05  HV-RESTART-STATUS       PIC X(1).
+           05  WS-RESTART-FOUND-SW     PIC X     VALUE 'N'.
+               88  WS-RESTART-FOUND              VALUE 'Y'.
+           05  WS-STEP-FAILED-SW       PIC X     VALUE 'N'.
+               88  WS-STEP-FAILED                 VALUE 'Y'.
+       01  WS-RPT-UPCXREF-LINE.
+           05  FILLER                  PIC X(10) VALUE 'UPCXREF - '.
+           05  RPT-XREF-ITEM           PIC X(14).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-XREF-UPC-MANUF      PIC X(5).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-XREF-UPC-SALES      PIC X(5).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-XREF-UPC-COUNTRY    PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-XREF-UPC-SYSTEM     PIC X(1).
+           05  FILLER                  PIC X(86) VALUE SPACES.
+
+       01  WS-QUOTE-CHAR               PIC X     VALUE "'".
+       01  WS-WRG-QUOTE-CNT            PIC S9(4) COMP VALUE 0.
+       01  WS-WRG-DYN-FIELDS.
+           05  WS-DYN-SQL-TEXT         PIC X(4000).
+           05  WS-DYN-PRED             PIC X(2000).
+           05  WS-DYN-PRED-LEN         PIC S9(4) COMP VALUE 0.
+           05  WS-DYN-PRED-PTR         PIC S9(4) COMP VALUE 1.
+
        PROCEDURE DIVISION.
 
+      ******************************************************************
+      * REQ 005 - MAIN JOB DRIVER. OPENS INFILE/OUT, DRIVES THE        *
+      * TRANSACTION READ LOOP, AND FINISHES WITH THE RUN SUMMARY.      *
+      ******************************************************************
        0000-INITIALIZE-PARA.
 
-          
-        EXEC SQL
-            DECLARE  FOODSTMP_S CURSOR FOR       
-            SELECT   DISTINCT FD_STMP                  
-            FROM     TABX X,                    
-                     TABS S                      
-            WHERE X.ROG          = :X-ROG        
-              AND X.CORP_ITEM_CD = :MEX7-CORP-ITEM-CD
-              AND X.UNIT_TYPE    = :JUI-UNIT-TYPE   
-              AND X.STATUS_RUPC Â¬= 'X'             
-              AND X.ROG          = S.ROG        
-              AND X.UNIT_TYPE    = S.UNIT_TYPE 
-              AND X.UPC_MANUF    = S.UPC_MANUF
-              AND X.UPC_SALES    = S.UPC_SALES
-              AND X.UPC_COUNTRY  = S.UPC_COUNTRY
-              AND X.UPC_SYSTEM   = S.UPC_SYSTEM
-            QUERYNO 43                      
-
-
-        END-EXEC.
-
-      1000-INITIALIZE-PARA.
-	      EXEC SQL
-            SELECT   USERID
-            INTO    RTL_USERID
-            FROM     MERT RTL,
-            CORO RGT
-            WHERE     RTL.PA_ROG     = RGT.ROG
-            AND     RTL.USERID     = :XF-USERID
-            AND     RTL.TYPE       = 'R'
-            AND     RGT.COUNTRY_CD = :PRX-COUNTRY-CD
-            AND (RGT.ROG =
-            CASE WHEN :WRG-WRG01 <> ' '
-            THEN :WRG-WRG01
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG02 <> ' '
-            THEN :WRG-WRG02
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG03 <> ' '
-            THEN :WRG-WRG03
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG04 <> ' '
-            THEN :WRG-WRG04
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG05 <> ' '
-            THEN :WRG-WRG05
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG06 <> ' '
-            THEN :WRG-WRG06
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG07 <> ' '
-            THEN :WRG-WRG07
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG08 <> ' '
-            THEN :WRG-WRG08
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG09 <> ' '
-            THEN :WRG-WRG09
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG10 <> ' '
-            THEN :WRG-WRG10
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG11 <> ' '
-            THEN :WRG-WRG11
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG12 <> ' '
-            THEN :WRG-WRG12
-            ELSE '    '
-            END
-            OR  RGT.ROG =
-            CASE WHEN :WRG-WRG01 =  '    '
-            AND :WRG-WRG02 =  '    '
-            AND :WRG-WRG03 =  '    '
-            AND :WRG-WRG04 =  '    '
-            AND :WRG-WRG05 =  '    '
-            AND :WRG-WRG06 =  '    '
-            AND :WRG-WRG07 =  '    '
-            AND :WRG-WRG08 =  '    '
-            AND :WRG-WRG09 =  '    '
-            AND :WRG-WRG10 =  '    '
-            AND :WRG-WRG11 =  '    '
-            AND :WRG-WRG12 =  '    '
-            THEN RTL.PA_ROG
-            END)
-            FETCH FIRST ROW ONLY
-            QUERYNO 39
-
-
-
-        END-EXEC.
-		
-	  2000-INITIALIZE-PARA.
-	   EXEC SQL
-            DELETE
-                FROM  COUPON
-                WHERE ROG         = :X-ROG
-                AND UPC_MANUF   = :HV-UPC-MANUF
-                AND UPC_SALES   = :HV-UPC-SALES
-                AND UPC_COUNTRY = :HV-UPC-COUNTRY
-                AND UPC_SYSTEM  = :HV-UPC-SYSTEM
-                AND POS_PROCESSED_IND IN (' ', 'F')
-                AND PACS_ADPL_SEQ_NUM IN
-                (SELECT PACS_ADPL_SEQ_NUM
-                FROM   PENDING
-                WHERE  ROG = :X-ROG
-                AND  CORP_ITEM_CD = :MEX7-CORP-ITEM-CD
-                AND  UNIT_TYPE    = :HV-UNIT-TYPE
-                AND  AD_SELECT    = :HV-AD-SELECT)
-                QUERYNO  74
-
-     END-EXEC.
-
-      
+           OPEN INPUT INFILE.
+           OPEN OUTPUT OUT.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+      ******************************************************************
+      * REQ 007 - TODAY'S DATE, FETCHED ONCE FROM DB2 SO THE AD-PLAN   *
+      * ACTIVE/FUTURE-EFFECTIVE CHECK IN 2015-VALIDATE-AD-PLAN-DATES   *
+      * COMPARES AGAINST THE SAME CLOCK THE DATABASE USES.             *
+      ******************************************************************
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :HV-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'CURRENT DATE SELECT FAILED SQLCODE=' SQLCODE
+           END-IF.
+
+           EXEC SQL
+               DECLARE  FOODSTMP_S CURSOR FOR
+               SELECT   DISTINCT X.FD_STMP
+               FROM     TABX X,
+                        TABS S
+               WHERE X.ROG          = :X-ROG
+                 AND X.CORP_ITEM_CD = :MEX7-CORP-ITEM-CD
+                 AND X.UNIT_TYPE    = :JUI-UNIT-TYPE
+                 AND X.STATUS_RUPC  <> 'X'
+                 AND X.ROG          = S.ROG
+                 AND X.UNIT_TYPE    = S.UNIT_TYPE
+                 AND X.UPC_MANUF    = S.UPC_MANUF
+                 AND X.UPC_SALES    = S.UPC_SALES
+                 AND X.UPC_COUNTRY  = S.UPC_COUNTRY
+                 AND X.UPC_SYSTEM   = S.UPC_SYSTEM
+               QUERYNO 43
+           END-EXEC.
+
+           PERFORM 0050-FOODSTMP-DISCREPANCY-RPT.
+           PERFORM 0060-FOODSTMP-EXCLUDED-RPT.
+           PERFORM 1050-REGION-AMBIGUITY-RPT.
+
+           PERFORM 0070-READ-TRANS-LOOP UNTIL WS-INFILE-EOF.
+
+           PERFORM 6000-FINAL-COUNT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * REQ 000 - FOOD STAMP ELIGIBILITY DISCREPANCY REPORT.           *
+      * SAME TABX/TABS JOIN AS FOODSTMP_S, BUT SCANS THE WHOLE JOIN    *
+      * (NO PER-ITEM RESTRICTION) AND REPORTS EVERY ROW WHERE TABX AND *
+      * TABS DISAGREE ON THE STAMP FLAG, NOT JUST TODAY'S INFILE ITEM. *
+      * RUNS ONCE, FROM 0000-INITIALIZE-PARA, BEFORE THE READ LOOP.    *
+      ******************************************************************
+       0050-FOODSTMP-DISCREPANCY-RPT.
+
+           MOVE 'FOOD STAMP ELIGIBILITY DISCREPANCY REPORT'
+             TO WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-DASH-LINE.
+
+           EXEC SQL
+               DECLARE  FOODSTMP_DISC CURSOR FOR
+               SELECT   DISTINCT X.ROG, X.CORP_ITEM_CD, X.UNIT_TYPE,
+                        X.FD_STMP, S.FD_STMP
+               FROM     TABX X,
+                        TABS S
+               WHERE X.STATUS_RUPC  <> 'X'
+                 AND X.ROG          = S.ROG
+                 AND X.UNIT_TYPE    = S.UNIT_TYPE
+                 AND X.UPC_MANUF    = S.UPC_MANUF
+                 AND X.UPC_SALES    = S.UPC_SALES
+                 AND X.UPC_COUNTRY  = S.UPC_COUNTRY
+                 AND X.UPC_SYSTEM   = S.UPC_SYSTEM
+                 AND X.FD_STMP      <> S.FD_STMP
+               QUERYNO 43
+           END-EXEC.
+
+           EXEC SQL
+               OPEN FOODSTMP_DISC
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'FOODSTMP_DISC OPEN FAILED SQLCODE=' SQLCODE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH FOODSTMP_DISC
+                       INTO :X-ROG, :MEX7-CORP-ITEM-CD, :JUI-UNIT-TYPE,
+                            :HV-TABX-FD-STMP, :HV-TABS-FD-STMP
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-FOODSTMP-DISC-CNT
+                       MOVE X-ROG             TO RPT-DISC-ROG
+                       MOVE MEX7-CORP-ITEM-CD TO RPT-DISC-ITEM
+                       MOVE JUI-UNIT-TYPE     TO RPT-DISC-UNIT
+                       MOVE HV-TABX-FD-STMP   TO RPT-DISC-TABX-STMP
+                       MOVE HV-TABS-FD-STMP   TO RPT-DISC-TABS-STMP
+                       WRITE OUT-REC FROM WS-RPT-DISC-LINE
+                   END-IF
+               END-PERFORM
+               EXEC SQL
+                   CLOSE FOODSTMP_DISC
+               END-EXEC
+           END-IF.
+
+           DISPLAY 'FOODSTMP DISCREPANCY ROWS REPORTED: '
+                   WS-FOODSTMP-DISC-CNT.
+
+      ******************************************************************
+      * REQ 009 - EXCLUDED-ITEM EXTRACT FOR STATUS_RUPC = 'X' ROWS     *
+      * THAT FOODSTMP_S DROPS AS PART OF ITS JOIN CONDITION. SCANS THE *
+      * WHOLE TABX/TABS JOIN (NO PER-ITEM RESTRICTION) AND RUNS ONCE,  *
+      * FROM 0000-INITIALIZE-PARA, BEFORE THE READ LOOP.               *
+      ******************************************************************
+       0060-FOODSTMP-EXCLUDED-RPT.
+
+           MOVE 'FOOD STAMP EXCLUDED ITEMS (STATUS_RUPC = X) EXTRACT'
+             TO WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-BLANK-LINE.
+           WRITE OUT-REC FROM WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-DASH-LINE.
+
+           EXEC SQL
+               DECLARE  FOODSTMP_EXCL CURSOR FOR
+               SELECT   DISTINCT X.ROG, X.CORP_ITEM_CD, X.UNIT_TYPE
+               FROM     TABX X,
+                        TABS S
+               WHERE X.STATUS_RUPC  = 'X'
+                 AND X.ROG          = S.ROG
+                 AND X.UNIT_TYPE    = S.UNIT_TYPE
+                 AND X.UPC_MANUF    = S.UPC_MANUF
+                 AND X.UPC_SALES    = S.UPC_SALES
+                 AND X.UPC_COUNTRY  = S.UPC_COUNTRY
+                 AND X.UPC_SYSTEM   = S.UPC_SYSTEM
+               QUERYNO 43
+           END-EXEC.
+
+           EXEC SQL
+               OPEN FOODSTMP_EXCL
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'FOODSTMP_EXCL OPEN FAILED SQLCODE=' SQLCODE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH FOODSTMP_EXCL
+                       INTO :X-ROG, :MEX7-CORP-ITEM-CD, :JUI-UNIT-TYPE
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-FOODSTMP-EXCL-CNT
+                       MOVE X-ROG             TO RPT-EXCL-ROG
+                       MOVE MEX7-CORP-ITEM-CD TO RPT-EXCL-ITEM
+                       MOVE JUI-UNIT-TYPE     TO RPT-EXCL-UNIT
+                       WRITE OUT-REC FROM WS-RPT-EXCL-LINE
+                   END-IF
+               END-PERFORM
+               EXEC SQL
+                   CLOSE FOODSTMP_EXCL
+               END-EXEC
+           END-IF.
+
+           DISPLAY 'FOODSTMP EXCLUDED ROWS REPORTED:    '
+                   WS-FOODSTMP-EXCL-CNT.
+
+      ******************************************************************
+      * REQ 005 - READ ONE DAILY TRANSACTION AND DRIVE IT THROUGH THE  *
+      * REGION LOOKUP, COUPON PURGE, AND UPC CROSS-REFERENCE SYNC.     *
+      ******************************************************************
+       0070-READ-TRANS-LOOP.
+
+           READ INFILE
+               AT END
+                   SET WS-INFILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECS-READ
+                   MOVE IF-ROG             TO X-ROG
+                   MOVE IF-CORP-ITEM-CD    TO MEX7-CORP-ITEM-CD
+                   MOVE IF-CORP-ITEM-CD    TO X-CORP-ITEM-CD
+                   MOVE IF-UNIT-TYPE       TO JUI-UNIT-TYPE
+                   MOVE IF-UNIT-TYPE       TO HV-UNIT-TYPE
+                   MOVE IF-UPC-MANUF       TO HV-UPC-MANUF
+                   MOVE IF-UPC-SALES       TO HV-UPC-SALES
+                   MOVE IF-UPC-COUNTRY     TO HV-UPC-COUNTRY
+                   MOVE IF-UPC-SYSTEM      TO HV-UPC-SYSTEM
+                   MOVE IF-AD-SELECT       TO HV-AD-SELECT
+                   MOVE IF-CORP            TO HV-CORP
+                   MOVE IF-USERID          TO XF-USERID
+                   MOVE IF-COUNTRY-CD      TO PRX-COUNTRY-CD
+                   PERFORM 1000-INITIALIZE-PARA
+
+                   MOVE 'COUPON-DEL' TO HV-RESTART-STEP-CD
+                   PERFORM 0080-CHECK-RESTART-CTL
+                   IF WS-RESTART-FOUND
+                       DISPLAY 'COUPON-DEL STEP ALREADY COMPLETE FOR '
+                               X-ROG ' ' WS-RUN-DATE ' - SKIPPING'
+                   ELSE
+                       MOVE 'N' TO WS-STEP-FAILED-SW
+                       PERFORM 2000-INITIALIZE-PARA
+                       IF NOT WS-STEP-FAILED
+                           PERFORM 0090-MARK-RESTART-COMPLETE
+                       ELSE
+                           DISPLAY 'COUPON-DEL STEP DID NOT FULLY '
+                                   'COMPLETE FOR ' X-ROG ' '
+                                   WS-RUN-DATE
+                                   ' - NOT MARKING RESTART COMPLETE'
+                       END-IF
+                   END-IF
+
+                   MOVE 'XREF-SYNC' TO HV-RESTART-STEP-CD
+                   PERFORM 0080-CHECK-RESTART-CTL
+                   IF WS-RESTART-FOUND
+                       DISPLAY 'XREF-SYNC STEP ALREADY COMPLETE FOR '
+                               X-ROG ' ' WS-RUN-DATE ' - SKIPPING'
+                   ELSE
+                       MOVE 'N' TO WS-STEP-FAILED-SW
+                       PERFORM 4000-INSERT-TABLE
+                       PERFORM 4050-UPC-XREF-EXTRACT-RPT
+                       PERFORM 5000-INSERT-TABLE
+                       PERFORM 6000-INSERT-TABLE
+                       IF NOT WS-STEP-FAILED
+                           PERFORM 0090-MARK-RESTART-COMPLETE
+                       ELSE
+                           DISPLAY 'XREF-SYNC STEP DID NOT FULLY '
+                                   'COMPLETE FOR ' X-ROG ' '
+                                   WS-RUN-DATE
+                                   ' - NOT MARKING RESTART COMPLETE'
+                       END-IF
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * REQ 006 - IS THE STEP NAMED IN HV-RESTART-STEP-CD ALREADY      *
+      * COMMITTED FOR THIS ROG/RUN-DATE/ITEM? THE ITEM-LEVEL KEY       *
+      * COLUMNS (CORP_ITEM_CD/UNIT_TYPE/UPC/AD_SELECT) ARE REQUIRED SO *
+      * THIS CHECK IS SCOPED TO THE ONE INFILE RECORD CURRENTLY BEING  *
+      * PROCESSED, NOT TO EVERY RECORD FOR THE ROG THAT DAY.           *
+      ******************************************************************
+       0080-CHECK-RESTART-CTL.
+
+           MOVE 'N' TO WS-RESTART-FOUND-SW.
+
+           EXEC SQL
+               SELECT STEP_STATUS
+               INTO   :HV-RESTART-STATUS
+               FROM   RESTART_CTL
+               WHERE  ROG           = :X-ROG
+                 AND  RUN_DATE      = :WS-RUN-DATE
+                 AND  STEP_CD       = :HV-RESTART-STEP-CD
+                 AND  CORP_ITEM_CD  = :MEX7-CORP-ITEM-CD
+                 AND  UNIT_TYPE     = :HV-UNIT-TYPE
+                 AND  UPC_MANUF     = :HV-UPC-MANUF
+                 AND  UPC_SALES     = :HV-UPC-SALES
+                 AND  UPC_COUNTRY   = :HV-UPC-COUNTRY
+                 AND  UPC_SYSTEM    = :HV-UPC-SYSTEM
+                 AND  AD_SELECT     = :HV-AD-SELECT
+                 AND  STEP_STATUS   = 'C'
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-RESTART-FOUND TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * REQ 006 - RECORD THE STEP NAMED IN HV-RESTART-STEP-CD AS       *
+      * COMPLETE FOR THIS ROG/RUN-DATE/ITEM AND COMMIT THE UNIT OF     *
+      * WORK. KEYED THE SAME WAY AS 0080-CHECK-RESTART-CTL ABOVE.      *
+      ******************************************************************
+       0090-MARK-RESTART-COMPLETE.
+
+           EXEC SQL
+               DELETE FROM RESTART_CTL
+               WHERE  ROG           = :X-ROG
+                 AND  RUN_DATE      = :WS-RUN-DATE
+                 AND  STEP_CD       = :HV-RESTART-STEP-CD
+                 AND  CORP_ITEM_CD  = :MEX7-CORP-ITEM-CD
+                 AND  UNIT_TYPE     = :HV-UNIT-TYPE
+                 AND  UPC_MANUF     = :HV-UPC-MANUF
+                 AND  UPC_SALES     = :HV-UPC-SALES
+                 AND  UPC_COUNTRY   = :HV-UPC-COUNTRY
+                 AND  UPC_SYSTEM    = :HV-UPC-SYSTEM
+                 AND  AD_SELECT     = :HV-AD-SELECT
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY 'RESTART_CTL DELETE FAILED SQLCODE=' SQLCODE
+           END-IF.
+
+           EXEC SQL
+               INSERT INTO RESTART_CTL
+                   (ROG, RUN_DATE, STEP_CD,
+                    CORP_ITEM_CD, UNIT_TYPE, UPC_MANUF, UPC_SALES,
+                    UPC_COUNTRY, UPC_SYSTEM, AD_SELECT,
+                    STEP_STATUS, STEP_TS)
+               VALUES
+                   (:X-ROG, :WS-RUN-DATE, :HV-RESTART-STEP-CD,
+                    :MEX7-CORP-ITEM-CD, :HV-UNIT-TYPE, :HV-UPC-MANUF,
+                    :HV-UPC-SALES, :HV-UPC-COUNTRY, :HV-UPC-SYSTEM,
+                    :HV-AD-SELECT, 'C', CURRENT TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'RESTART_CTL INSERT FAILED SQLCODE=' SQLCODE
+           END-IF.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'RESTART_CTL COMMIT FAILED SQLCODE=' SQLCODE
+           END-IF.
+
+       1000-INITIALIZE-PARA.
+
+           PERFORM 1002-LOAD-WRG-LIST.
+           PERFORM 1005-VALIDATE-WRG-COUNT.
+           PERFORM 1010-BUILD-WRG-PREDICATE.
+
+           MOVE SPACES TO WS-DYN-SQL-TEXT.
+           STRING
+               'SELECT USERID FROM MERT RTL, CORO RGT '
+               'WHERE RTL.PA_ROG = RGT.ROG '
+               'AND RTL.USERID = ? '
+               "AND RTL.TYPE = 'R' "
+               'AND RGT.COUNTRY_CD = ? '
+               'AND ('
+               WS-DYN-PRED(1:WS-DYN-PRED-LEN)
+               ')'
+               DELIMITED BY SIZE
+               INTO WS-DYN-SQL-TEXT
+           END-STRING.
+
+           EXEC SQL
+               PREPARE WRGSTMT FROM :WS-DYN-SQL-TEXT
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WRGSTMT PREPARE FAILED SQLCODE=' SQLCODE
+           ELSE
+               EXEC SQL
+                   DECLARE WRGCURS CURSOR FOR WRGSTMT
+               END-EXEC
+
+               EXEC SQL
+                   OPEN WRGCURS USING :XF-USERID, :PRX-COUNTRY-CD
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'WRGCURS OPEN FAILED SQLCODE=' SQLCODE
+               ELSE
+                   EXEC SQL
+                       FETCH WRGCURS
+                       INTO :RTL-USERID
+                   END-EXEC
+
+                   EXEC SQL
+                       CLOSE WRGCURS
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * REQ 001 - LOAD THE WAREHOUSE REGION GROUPS ASSIGNED TO THIS    *
+      * USER FROM THE WRG TABLE, REPLACING THE OLD WRG-WRG01..WRG-WRG12*
+      * HOST VARIABLES. WS-WRG-COUNT IS ALLOWED TO RUN PAST            *
+      * WS-WRG-MAX-COUNT HERE (ROWS BEYOND IT ARE COUNTED BUT NOT      *
+      * STORED) SO 1005-VALIDATE-WRG-COUNT BELOW CAN DETECT AND ABORT  *
+      * ON A TRUE OVERFLOW INSTEAD OF SILENTLY TRUNCATING THE LIST.    *
+      ******************************************************************
+       1002-LOAD-WRG-LIST.
+
+           MOVE 0 TO WS-WRG-COUNT.
+
+           EXEC SQL
+               DECLARE WRGLIST_C CURSOR FOR
+               SELECT ROG
+               FROM   WRG
+               WHERE  USERID = :XF-USERID
+               QUERYNO 76
+           END-EXEC.
+
+           EXEC SQL
+               OPEN WRGLIST_C
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WRGLIST_C OPEN FAILED SQLCODE=' SQLCODE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH WRGLIST_C
+                       INTO :WS-WRG-FETCH-ROG
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-WRG-COUNT
+                       IF WS-WRG-COUNT <= WS-WRG-MAX-COUNT
+                           MOVE WS-WRG-FETCH-ROG
+                             TO WS-WRG-GROUP(WS-WRG-COUNT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC SQL
+                   CLOSE WRGLIST_C
+               END-EXEC
+           END-IF.
+
+      ******************************************************************
+      * REQ 001 - A REGION-GROUP LIST LARGER THAN THE TABLE CAN HOLD   *
+      * MUST STOP THE RUN INSTEAD OF SILENTLY SCOPING THE USER TO A    *
+      * TRUNCATED SET OF REGIONS.                                      *
+      ******************************************************************
+       1005-VALIDATE-WRG-COUNT.
+
+           IF WS-WRG-COUNT > WS-WRG-MAX-COUNT
+               DISPLAY 'TESTDB2 - WRG REGION GROUP COUNT ' WS-WRG-COUNT
+                       ' EXCEEDS TABLE MAXIMUM ' WS-WRG-MAX-COUNT
+               DISPLAY 'TESTDB2 - INCREASE WS-WRG-MAX-COUNT AND '
+                       'RECOMPILE BEFORE RERUNNING - ABORTING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      * REQ 001 - BUILD THE DYNAMIC RGT.ROG PREDICATE FROM WHATEVER    *
+      * NUMBER OF REGION GROUPS WAS LOADED INTO WS-WRG-GROUP. WHEN NO  *
+      * REGION GROUPS WERE SUPPLIED THIS FALLS BACK TO RTL.PA_ROG,     *
+      * MATCHING THE ORIGINAL ALL-BLANK BEHAVIOR.                      *
+      ******************************************************************
+       1010-BUILD-WRG-PREDICATE.
+
+           MOVE SPACES TO WS-DYN-PRED.
+           MOVE 1 TO WS-DYN-PRED-PTR.
+
+           IF WS-WRG-COUNT = 0
+               STRING 'RGT.ROG = RTL.PA_ROG' DELIMITED BY SIZE
+                   INTO WS-DYN-PRED
+                   WITH POINTER WS-DYN-PRED-PTR
+               END-STRING
+           ELSE
+               STRING 'RGT.ROG IN (' DELIMITED BY SIZE
+                   INTO WS-DYN-PRED
+                   WITH POINTER WS-DYN-PRED-PTR
+               END-STRING
+               PERFORM VARYING WRG-IDX FROM 1 BY 1
+                       UNTIL WRG-IDX > WS-WRG-COUNT
+                   MOVE 0 TO WS-WRG-QUOTE-CNT
+                   INSPECT WS-WRG-GROUP(WRG-IDX)
+                       TALLYING WS-WRG-QUOTE-CNT FOR ALL WS-QUOTE-CHAR
+                   IF WS-WRG-QUOTE-CNT NOT = 0
+                       DISPLAY 'TESTDB2 - WRG.ROG VALUE '
+                               WS-WRG-GROUP(WRG-IDX)
+                               ' CONTAINS AN EMBEDDED QUOTE - ABORTING'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   IF WRG-IDX > 1
+                       STRING ',' DELIMITED BY SIZE
+                           INTO WS-DYN-PRED
+                           WITH POINTER WS-DYN-PRED-PTR
+                       END-STRING
+                   END-IF
+                   STRING WS-QUOTE-CHAR
+                           WS-WRG-GROUP(WRG-IDX)
+                           WS-QUOTE-CHAR
+                           DELIMITED BY SIZE
+                       INTO WS-DYN-PRED
+                       WITH POINTER WS-DYN-PRED-PTR
+                   END-STRING
+               END-PERFORM
+               STRING ')' DELIMITED BY SIZE
+                   INTO WS-DYN-PRED
+                   WITH POINTER WS-DYN-PRED-PTR
+               END-STRING
+           END-IF.
+
+           COMPUTE WS-DYN-PRED-LEN = WS-DYN-PRED-PTR - 1.
+
+      ******************************************************************
+      * REQ 008 - 1000-INITIALIZE-PARA ONLY EVER FETCHES ONE ROW PER   *
+      * USERID FROM THE MERT/CORO JOIN, SO A USERID WITH MORE THAN ONE *
+      * MATCHING RGT.ROG NEVER SURFACES AS A PROBLEM. THIS RUNS THE    *
+      * SAME JOIN ACROSS EVERY RTL.TYPE = 'R' USER, GROUPED INSTEAD OF *
+      * RESTRICTED TO ONE ROW, AND FLAGS ANY USERID WITH MORE THAN ONE *
+      * DISTINCT RGT.ROG MATCH.                                        *
+      ******************************************************************
+       1050-REGION-AMBIGUITY-RPT.
+
+           MOVE 0 TO WS-REGION-AMBIG-CNT.
+
+           MOVE 'AMBIGUOUS REGION ASSIGNMENT AUDIT (MERT/CORO)'
+             TO WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-BLANK-LINE.
+           WRITE OUT-REC FROM WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-DASH-LINE.
+
+           EXEC SQL
+               DECLARE REGION_AMBIG_C CURSOR FOR
+               SELECT   RTL.USERID, RGT.COUNTRY_CD,
+                        COUNT(DISTINCT RGT.ROG)
+               FROM     MERT RTL, CORO RGT
+               WHERE RTL.PA_ROG = RGT.ROG
+                 AND RTL.TYPE   = 'R'
+               GROUP BY RTL.USERID, RGT.COUNTRY_CD
+               HAVING   COUNT(DISTINCT RGT.ROG) > 1
+               QUERYNO  75
+           END-EXEC.
+
+           EXEC SQL
+               OPEN REGION_AMBIG_C
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'REGION_AMBIG_C OPEN FAILED SQLCODE=' SQLCODE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH REGION_AMBIG_C
+                       INTO :HV-AMBIG-USERID, :HV-AMBIG-COUNTRY,
+                            :HV-AMBIG-ROG-CNT
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-REGION-AMBIG-CNT
+                       MOVE HV-AMBIG-USERID  TO RPT-AMBIG-USERID
+                       MOVE HV-AMBIG-COUNTRY TO RPT-AMBIG-COUNTRY
+                       MOVE HV-AMBIG-ROG-CNT TO RPT-AMBIG-ROG-CNT
+                       WRITE OUT-REC FROM WS-RPT-AMBIG-LINE
+                   END-IF
+               END-PERFORM
+               EXEC SQL
+                   CLOSE REGION_AMBIG_C
+               END-EXEC
+           END-IF.
+
+           DISPLAY 'AMBIGUOUS REGION USERIDS REPORTED: '
+                   WS-REGION-AMBIG-CNT.
+
+      ******************************************************************
+      * REQ 002 - THE OLD SET-BASED DELETE GAVE US NO RECORD OF WHAT   *
+      * WAS PURGED. EACH MATCHING COUPON ROW IS NOW READ VIA CURSOR,   *
+      * COPIED INTO COUPON_HIST (WITH THE MATCHING PENDING KEY AND A   *
+      * DELETE TIMESTAMP), AND THEN DELETED WHERE CURRENT OF.          *
+      ******************************************************************
+       2000-INITIALIZE-PARA.
+
+      *    WS-COUPON-DEL-CNT AND WS-COUPON-SKIP-CNT ARE RUN TOTALS
+      *    (VALUE 0 AT THE 01-LEVEL, NEVER RESET HERE) SINCE THIS
+      *    PARAGRAPH RUNS ONCE PER INFILE RECORD AND 6000-FINAL-COUNT
+      *    REPORTS THEM ONLY ONCE AT END OF RUN.
+
+           IF NOT WS-COUPON-HDR-WRITTEN
+               MOVE 'COUPON PURGE - AD PLAN SKIP LOG'
+                 TO WS-RPT-TITLE-LINE
+               WRITE OUT-REC FROM WS-RPT-BLANK-LINE
+               WRITE OUT-REC FROM WS-RPT-TITLE-LINE
+               WRITE OUT-REC FROM WS-RPT-DASH-LINE
+               SET WS-COUPON-HDR-WRITTEN TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * REQ 007 - THE AD PLAN'S STATUS AND EFFECTIVE/END DATES ARE     *
+      * FETCHED SEPARATELY BY 2012-FETCH-AD-PLAN-DATA BELOW, IN ONE    *
+      * SINGLE-ROW SELECT, SO ALL THREE ALWAYS COME FROM THE SAME      *
+      * PENDING ROW. THIS CURSOR STAYS SINGLE-TABLE (FROM COUPON ONLY) *
+      * AND REMAINS VALID FOR THE POSITIONED DELETE BELOW.             *
+      ******************************************************************
+           EXEC SQL
+               DECLARE COUPON_PURGE_C CURSOR FOR
+               SELECT   ROG, UPC_MANUF, UPC_SALES, UPC_COUNTRY,
+                        UPC_SYSTEM, POS_PROCESSED_IND,
+                        PACS_ADPL_SEQ_NUM
+               FROM     COUPON
+               WHERE ROG         = :X-ROG
+                 AND UPC_MANUF   = :HV-UPC-MANUF
+                 AND UPC_SALES   = :HV-UPC-SALES
+                 AND UPC_COUNTRY = :HV-UPC-COUNTRY
+                 AND UPC_SYSTEM  = :HV-UPC-SYSTEM
+                 AND POS_PROCESSED_IND IN (' ', 'F')
+                 AND PACS_ADPL_SEQ_NUM IN
+                 (SELECT PACS_ADPL_SEQ_NUM
+                  FROM   PENDING
+                  WHERE  ROG = :X-ROG
+                  AND  CORP_ITEM_CD = :MEX7-CORP-ITEM-CD
+                  AND  UNIT_TYPE    = :HV-UNIT-TYPE
+                  AND  AD_SELECT    = :HV-AD-SELECT)
+               FOR UPDATE OF POS_PROCESSED_IND
+               QUERYNO  74
+           END-EXEC.
+
+           EXEC SQL
+               OPEN COUPON_PURGE_C
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'COUPON_PURGE_C OPEN FAILED SQLCODE=' SQLCODE
+               SET WS-STEP-FAILED TO TRUE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH COUPON_PURGE_C
+                       INTO :X-ROG, :HV-UPC-MANUF, :HV-UPC-SALES,
+                            :HV-UPC-COUNTRY, :HV-UPC-SYSTEM,
+                            :HV-POS-PROCESSED-IND,
+                            :HV-PACS-ADPL-SEQ-NUM
+                   END-EXEC
+                   IF SQLCODE = 0
+                       PERFORM 2012-FETCH-AD-PLAN-DATA
+                       IF SQLCODE NOT = 0
+                           DISPLAY 'PENDING AD PLAN LOOKUP FAILED FOR '
+                                   'PACS_ADPL_SEQ_NUM '
+                                   HV-PACS-ADPL-SEQ-NUM
+                                   ' SQLCODE=' SQLCODE
+                                   ' - SKIPPING AS A PRECAUTION'
+                           SET WS-STEP-FAILED TO TRUE
+                           PERFORM 2020-LOG-AD-PLAN-SKIP
+                       ELSE
+                           PERFORM 2015-VALIDATE-AD-PLAN-DATES
+                           IF WS-AD-PLAN-SKIP
+                               PERFORM 2020-LOG-AD-PLAN-SKIP
+                           ELSE
+                               PERFORM 2010-ARCHIVE-AND-DELETE-COUPON
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   DISPLAY 'COUPON_PURGE_C FETCH FAILED SQLCODE='
+                           SQLCODE
+                   SET WS-STEP-FAILED TO TRUE
+               END-IF
+               EXEC SQL
+                   CLOSE COUPON_PURGE_C
+               END-EXEC
+           END-IF.
+
+           DISPLAY 'COUPON ROWS PURGED: ' WS-COUPON-DEL-CNT.
+           DISPLAY 'COUPON ROWS SKIPPED (AD PLAN ACTIVE/FUTURE): '
+                   WS-COUPON-SKIP-CNT.
+
+      ******************************************************************
+      * REQ 007 - PULL THE MATCHED AD PLAN'S STATUS AND EFFECTIVE/END  *
+      * DATES IN ONE SINGLE-ROW SELECT SO ALL THREE ALWAYS COME FROM   *
+      * THE SAME PENDING ROW, EVEN WHEN MORE THAN ONE PENDING ROW      *
+      * MATCHES THE ITEM KEY.                                          *
+      ******************************************************************
+       2012-FETCH-AD-PLAN-DATA.
+
+           EXEC SQL
+               SELECT AD_STATUS_CD, AD_EFF_DT, AD_END_DT
+               INTO   :HV-AD-STATUS-CD:HV-AD-STATUS-IND,
+                      :HV-AD-EFF-DT:HV-AD-EFF-IND,
+                      :HV-AD-END-DT:HV-AD-END-IND
+               FROM   PENDING
+               WHERE  PACS_ADPL_SEQ_NUM = :HV-PACS-ADPL-SEQ-NUM
+                 AND  ROG               = :X-ROG
+                 AND  CORP_ITEM_CD      = :MEX7-CORP-ITEM-CD
+                 AND  UNIT_TYPE         = :HV-UNIT-TYPE
+                 AND  AD_SELECT         = :HV-AD-SELECT
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+       2010-ARCHIVE-AND-DELETE-COUPON.
+
+           EXEC SQL
+               INSERT INTO COUPON_HIST
+                   (ROG, UPC_MANUF, UPC_SALES, UPC_COUNTRY, UPC_SYSTEM,
+                    POS_PROCESSED_IND, PACS_ADPL_SEQ_NUM,
+                    PND_CORP_ITEM_CD, PND_UNIT_TYPE, PND_AD_SELECT,
+                    DELETE_TS)
+               VALUES
+                   (:X-ROG, :HV-UPC-MANUF, :HV-UPC-SALES,
+                    :HV-UPC-COUNTRY, :HV-UPC-SYSTEM,
+                    :HV-POS-PROCESSED-IND, :HV-PACS-ADPL-SEQ-NUM,
+                    :MEX7-CORP-ITEM-CD, :HV-UNIT-TYPE, :HV-AD-SELECT,
+                    CURRENT TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'COUPON_HIST INSERT FAILED SQLCODE=' SQLCODE
+               DISPLAY 'COUPON ROW LEFT IN PLACE - NOT DELETED'
+               SET WS-STEP-FAILED TO TRUE
+           ELSE
+               EXEC SQL
+                   DELETE FROM COUPON
+                   WHERE CURRENT OF COUPON_PURGE_C
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-COUPON-DEL-CNT
+               ELSE
+                   DISPLAY 'COUPON DELETE FAILED SQLCODE=' SQLCODE
+                   SET WS-STEP-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * REQ 007 - AN AD PLAN IS SKIPPED WHEN IT IS STILL ACTIVE        *
+      * (STATUS 'A', OR TODAY FALLS BETWEEN ITS EFFECTIVE AND END      *
+      * DATES) OR WHEN IT HASN'T STARTED YET (EFFECTIVE DATE LATER     *
+      * THAN TODAY). DATES ARE 'YYYY-MM-DD' STRINGS SO ORDINARY        *
+      * RELATIONAL COMPARES SORT CORRECTLY.                            *
+      ******************************************************************
+       2015-VALIDATE-AD-PLAN-DATES.
+
+           MOVE 'N' TO WS-AD-PLAN-SKIP-SW.
+
+           IF HV-AD-STATUS-IND < 0 OR HV-AD-EFF-IND < 0
+             OR HV-AD-END-IND < 0
+               DISPLAY 'AD PLAN STATUS/DATE NULL FOR PACS_ADPL_SEQ_NUM '
+                       HV-PACS-ADPL-SEQ-NUM
+                       ' - SKIPPING AS A PRECAUTION'
+               SET WS-AD-PLAN-SKIP TO TRUE
+           ELSE
+               IF HV-AD-STATUS-CD = 'A'
+                   SET WS-AD-PLAN-SKIP TO TRUE
+               END-IF
+
+               IF HV-AD-EFF-DT > HV-TODAY-DATE
+                   SET WS-AD-PLAN-SKIP TO TRUE
+               END-IF
+
+               IF HV-TODAY-DATE NOT < HV-AD-EFF-DT
+                 AND HV-TODAY-DATE NOT > HV-AD-END-DT
+                   SET WS-AD-PLAN-SKIP TO TRUE
+               END-IF
+           END-IF.
+
+       2020-LOG-AD-PLAN-SKIP.
+
+           ADD 1 TO WS-COUPON-SKIP-CNT.
+           MOVE X-ROG              TO RPT-ADSKIP-ROG.
+           MOVE HV-PACS-ADPL-SEQ-NUM TO RPT-ADSKIP-SEQ-NUM.
+
+           IF HV-AD-STATUS-IND < 0
+               MOVE '?'             TO RPT-ADSKIP-STATUS
+           ELSE
+               MOVE HV-AD-STATUS-CD TO RPT-ADSKIP-STATUS
+           END-IF.
+
+           IF HV-AD-EFF-IND < 0
+               MOVE 'NULL'          TO RPT-ADSKIP-EFF-DT
+           ELSE
+               MOVE HV-AD-EFF-DT    TO RPT-ADSKIP-EFF-DT
+           END-IF.
+
+           IF HV-AD-END-IND < 0
+               MOVE 'NULL'          TO RPT-ADSKIP-END-DT
+           ELSE
+               MOVE HV-AD-END-DT    TO RPT-ADSKIP-END-DT
+           END-IF.
+
+           WRITE OUT-REC FROM WS-RPT-ADSKIP-LINE.
+
 
       ******************************************************************
       * TABLE INSERT                                                   *
@@ -167,20 +1048,187 @@ IDENTIFICATION DIVISION.
           QUERYNO 17
 
        END-EXEC.
-       
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'RF/SC UPCCNT SELECT FAILED SQLCODE=' SQLCODE
+               SET WS-STEP-FAILED TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * REQ 003 - DETAILED EXCEPTION LISTING BEHIND THE :HV-UPCCNT     *
+      * COUNT ABOVE: THE ACTUAL RF ROWS THAT HAVE NO MATCHING SC ROW,  *
+      * WITH CORP_ITEM_CD AND THE FULL UPC KEY, SO BUYERS CAN WORK THE *
+      * CROSS-REFERENCE GAP ITEM BY ITEM.                              *
+      ******************************************************************
+       4050-UPC-XREF-EXTRACT-RPT.
+
+      *    WS-UPCXREF-CNT IS A RUN TOTAL (VALUE 0 AT THE 01-LEVEL,
+      *    NEVER RESET HERE) SINCE THIS PARAGRAPH RUNS ONCE PER
+      *    INFILE RECORD.
+
+           IF NOT WS-UPCXREF-HDR-WRITTEN
+               MOVE 'UPC CROSS-REFERENCE EXCEPTION EXTRACT' TO
+                   WS-RPT-TITLE-LINE
+               WRITE OUT-REC FROM WS-RPT-BLANK-LINE
+               WRITE OUT-REC FROM WS-RPT-TITLE-LINE
+               WRITE OUT-REC FROM WS-RPT-DASH-LINE
+               SET WS-UPCXREF-HDR-WRITTEN TO TRUE
+           END-IF.
+
+           EXEC SQL
+               DECLARE UPCXREF_C CURSOR FOR
+               SELECT   X.CORP_ITEM_CD, X.UPC_MANUF, X.UPC_SALES,
+                        X.UPC_COUNTRY, X.UPC_SYSTEM
+               FROM     RF X
+               WHERE   CORP_ITEM_CD = :X-CORP-ITEM-CD
+                 AND NOT EXISTS(SELECT 1
+                          FROM  SC C
+                          WHERE C.CORP      = :HV-CORP
+                            AND C.UPC_MANUF   = X.UPC_MANUF
+                            AND C.UPC_SALES   = X.UPC_SALES
+                            AND C.UPC_COUNTRY = X.UPC_COUNTRY
+                            AND C.UPC_SYSTEM  = X.UPC_SYSTEM)
+               QUERYNO 17
+           END-EXEC.
+
+           EXEC SQL
+               OPEN UPCXREF_C
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'UPCXREF_C OPEN FAILED SQLCODE=' SQLCODE
+               SET WS-STEP-FAILED TO TRUE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH UPCXREF_C
+                       INTO :HV-RF-CORP-ITEM-CD, :HV-RF-UPC-MANUF,
+                            :HV-RF-UPC-SALES, :HV-RF-UPC-COUNTRY,
+                            :HV-RF-UPC-SYSTEM
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-UPCXREF-CNT
+                       MOVE HV-RF-CORP-ITEM-CD  TO RPT-XREF-ITEM
+                       MOVE HV-RF-UPC-MANUF     TO RPT-XREF-UPC-MANUF
+                       MOVE HV-RF-UPC-SALES     TO RPT-XREF-UPC-SALES
+                       MOVE HV-RF-UPC-COUNTRY   TO RPT-XREF-UPC-COUNTRY
+                       MOVE HV-RF-UPC-SYSTEM    TO RPT-XREF-UPC-SYSTEM
+                       WRITE OUT-REC FROM WS-RPT-UPCXREF-LINE
+                   END-IF
+               END-PERFORM
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   DISPLAY 'UPCXREF_C FETCH FAILED SQLCODE=' SQLCODE
+                   SET WS-STEP-FAILED TO TRUE
+               END-IF
+               EXEC SQL
+                   CLOSE UPCXREF_C
+               END-EXEC
+           END-IF.
+
+           DISPLAY 'UPC XREF EXCEPTION ROWS REPORTED: ' WS-UPCXREF-CNT.
+
+      ******************************************************************
+      * REQ 004 - NIGHTLY SYNC OF THE SAME RF-NOT-IN-SC GAP REPORTED BY*
+      * 4000/4050: EACH MISSING RF ROW IS FETCHED AND INSERTED INTO SC *
+      * SO THE EXCEPTION COUNT ACTUALLY GETS RESOLVED.                 *
+      ******************************************************************
        5000-INSERT-TABLE.
 
-       EXEC SQL
-        OPEN READNEXT
-       END-EXEC.
-       
+      *    WS-SC-INS-CNT IS A RUN TOTAL (VALUE 0 AT THE 01-LEVEL,
+      *    NEVER RESET HERE) SINCE THIS PARAGRAPH RUNS ONCE PER
+      *    INFILE RECORD.
+
+           EXEC SQL
+               DECLARE READNEXT CURSOR FOR
+               SELECT   X.CORP_ITEM_CD, X.UPC_MANUF, X.UPC_SALES,
+                        X.UPC_COUNTRY, X.UPC_SYSTEM
+               FROM     RF X
+               WHERE   CORP_ITEM_CD = :X-CORP-ITEM-CD
+                 AND NOT EXISTS(SELECT 1
+                          FROM  SC C
+                          WHERE C.CORP      = :HV-CORP
+                            AND C.UPC_MANUF   = X.UPC_MANUF
+                            AND C.UPC_SALES   = X.UPC_SALES
+                            AND C.UPC_COUNTRY = X.UPC_COUNTRY
+                            AND C.UPC_SYSTEM  = X.UPC_SYSTEM)
+               QUERYNO 17
+           END-EXEC.
+
+           EXEC SQL
+               OPEN READNEXT
+           END-EXEC.
+
        6000-INSERT-TABLE.
 
-       EXEC SQL
-        CLOSE READNEXT
-       END-EXEC.
-       
+           IF SQLCODE NOT = 0
+               DISPLAY 'READNEXT OPEN FAILED SQLCODE=' SQLCODE
+               SET WS-STEP-FAILED TO TRUE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH READNEXT
+                       INTO :HV-RF-CORP-ITEM-CD, :HV-RF-UPC-MANUF,
+                            :HV-RF-UPC-SALES, :HV-RF-UPC-COUNTRY,
+                            :HV-RF-UPC-SYSTEM
+                   END-EXEC
+                   IF SQLCODE = 0
+                       PERFORM 6010-INSERT-SC-ROW
+                   END-IF
+               END-PERFORM
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   DISPLAY 'READNEXT FETCH FAILED SQLCODE=' SQLCODE
+                   SET WS-STEP-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+           EXEC SQL
+               CLOSE READNEXT
+           END-EXEC.
+
+           DISPLAY 'SC ROWS INSERTED: ' WS-SC-INS-CNT.
+
+       6010-INSERT-SC-ROW.
+
+           EXEC SQL
+               INSERT INTO SC
+                   (CORP, UPC_MANUF, UPC_SALES, UPC_COUNTRY, UPC_SYSTEM)
+               VALUES
+                   (:HV-CORP, :HV-RF-UPC-MANUF, :HV-RF-UPC-SALES,
+                    :HV-RF-UPC-COUNTRY, :HV-RF-UPC-SYSTEM)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-SC-INS-CNT
+           ELSE
+               DISPLAY 'SC INSERT FAILED FOR CORP_ITEM_CD '
+                       HV-RF-CORP-ITEM-CD ' SQLCODE=' SQLCODE
+               SET WS-STEP-FAILED TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * REQ 005 - RUN SUMMARY. WRITTEN TO OUT BEFORE IT'S CLOSED SO A  *
+      * COMPLETED RUN LEAVES BEHIND AN AUDIT-ABLE RECORD OF WHAT RAN.  *
+      ******************************************************************
        6000-FINAL-COUNT.
-          CLOSE INFILE
-                OUT.
-          DISPLAY "-----------------------------------------------------".
+
+           WRITE OUT-REC FROM WS-RPT-BLANK-LINE.
+           MOVE 'TESTDB2 RUN SUMMARY' TO WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-TITLE-LINE.
+           WRITE OUT-REC FROM WS-RPT-DASH-LINE.
+
+           MOVE 'RECORDS READ:'        TO RPT-SUM-LABEL.
+           MOVE WS-RECS-READ           TO RPT-SUM-VALUE.
+           WRITE OUT-REC FROM WS-RPT-SUMMARY-LINE.
+
+           MOVE 'COUPON ROWS DELETED:' TO RPT-SUM-LABEL.
+           MOVE WS-COUPON-DEL-CNT      TO RPT-SUM-VALUE.
+           WRITE OUT-REC FROM WS-RPT-SUMMARY-LINE.
+
+           MOVE 'SC ROWS INSERTED:'    TO RPT-SUM-LABEL.
+           MOVE WS-SC-INS-CNT          TO RPT-SUM-VALUE.
+           WRITE OUT-REC FROM WS-RPT-SUMMARY-LINE.
+
+           CLOSE INFILE
+                 OUT.
+
+          DISPLAY "---------------------------------------------------".
